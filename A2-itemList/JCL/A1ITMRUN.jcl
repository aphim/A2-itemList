@@ -0,0 +1,19 @@
+//A1ITMRUN JOB (ACCTNO),'A1-ITEMLIST DAILY',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs the A1-ITEMLIST daily pricing cycle for a given run date.
+//*
+//* RUNDATE identifies the output datasets for the day; CYCLE is
+//* the relative GDG generation of A2.DAT to read (0 = the most
+//* recently received generation, -1 = the one before it, and so
+//* on) - use a negative CYCLE to rerun an earlier day's cycle
+//* without waiting on a new generation to arrive.
+//*
+//* To run an on-demand inquiry instead of the full file, override
+//* INQPARM, e.g. INQPARM=I44174417 for a single item or
+//* INQPARM=CA for product class A only; leave it blank for a
+//* normal full run.  A1ITMPRC already quotes the value onto the
+//* PARM= it passes to the report step, so do not add quotes here.
+//*--------------------------------------------------------------*
+//STEP1    EXEC A1ITMPRC,RUNDATE=060826,CYCLE=0
