@@ -0,0 +1,20 @@
+//A1ITMGDG JOB (ACCTNO),'A1-ITEMLIST GDG SETUP',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* One-time setup - defines the GDG base that PROD.A1ITM.A2.DAT
+//* generations are catalogued under.  Run once before the first
+//* A1ITMRUN cycle; not part of the daily job stream.
+//*
+//* The upstream transfer job that drops each day's A2.DAT is
+//* expected to catalog it as PROD.A1ITM.A2.DAT(+1) so A1ITMRUN
+//* can pick it up as generation (0).
+//*--------------------------------------------------------------*
+//DEFGDG   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(PROD.A1ITM.A2.DAT) -
+              LIMIT(14)               -
+              NOEMPTY                 -
+              SCRATCH)
+/*
