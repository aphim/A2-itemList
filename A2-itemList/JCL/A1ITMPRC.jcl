@@ -0,0 +1,62 @@
+//A1ITMPRC PROC RUNDATE=000000,
+//             CYCLE=0,
+//             INQPARM='',
+//             HLQ=PROD.A1ITM
+//*--------------------------------------------------------------*
+//* A1-ITEMLIST DAILY PRICING RUN
+//*
+//* SRTSTEP  - puts the day's A2.DAT generation into product-
+//*            class sequence, since the report step subtotals on
+//*            a class break and expects its input already
+//*            sorted that way.
+//* RPTSTEP  - runs A1-ItemList against the sorted transactions,
+//*            the standing item master and rate tables, and
+//*            writes the report and its companion outputs to
+//*            datasets qualified by &RUNDATE so a prior day's
+//*            cycle is never overlaid.
+//*
+//* Override RUNDATE/CYCLE/INQPARM on the EXEC statement that
+//* calls this procedure to rerun a specific day, or to run an
+//* on-demand inquiry instead of the full file.
+//*--------------------------------------------------------------*
+//SRTSTEP  EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=&HLQ..A2.DAT(&CYCLE),DISP=SHR
+//SORTOUT  DD DSN=&&A2SORT,
+//            DISP=(NEW,PASS,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//            DCB=(RECFM=FB,LRECL=27,BLKSIZE=0)
+//SYSIN    DD *
+  SORT FIELDS=(5,1,CH,A)
+/*
+//*--------------------------------------------------------------*
+//RPTSTEP  EXEC PGM=A1ITEML,PARM='&INQPARM',COND=(0,NE,SRTSTEP)
+//STEPLIB  DD DSN=&HLQ..LOADLIB,DISP=SHR
+//INFILE   DD DSN=&&A2SORT,DISP=(OLD,DELETE,DELETE)
+//MSTRFILE DD DSN=&HLQ..A2MSTR,DISP=SHR
+//RATEFILE DD DSN=&HLQ..A2RATES,DISP=SHR
+//CKPTFILE DD DSN=&HLQ..CKPT.D&RUNDATE,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=118,BLKSIZE=0)
+//OUTFILE  DD DSN=&HLQ..OUTPUT.D&RUNDATE,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=108,BLKSIZE=0)
+//EXCFILE  DD DSN=&HLQ..EXCPT.D&RUNDATE,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//PVARFILE DD DSN=&HLQ..PVAR.D&RUNDATE,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//AUDITFL  DD DSN=&HLQ..AUDIT.D&RUNDATE,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//AREXTFL  DD DSN=&HLQ..AREXT.D&RUNDATE,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=28,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
