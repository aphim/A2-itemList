@@ -6,21 +6,168 @@
       *****************************************************************
       *   This program will demonstrate file reading, input and
       *   outputs as per the requirements of MAFD 4202 deliverable 1.
-      ***************************************************************** 
+      *
+      *   Modification history
+      *   ---------------------------------------------------------
+      *   01/21/2021  JY   Original program.
+      *   03/11/2026  JY   Added input editing - bad quantity, price
+      *                    or product class now goes to the exception
+      *                    report instead of feeding the pricing math.
+      *   03/18/2026  JY   Added the item master file - description and
+      *                    unit price now come from the master, and a
+      *                    transaction price that disagrees with the
+      *                    master is written to the price variance
+      *                    report instead of just being trusted.
+      *   03/25/2026  JY   Detail report is now grouped by product
+      *                    class, with a subtotal after each class
+      *                    break, in place of the single grand-total
+      *                    block.
+      *   04/01/2026  JY   Discount and transport rates are now loaded
+      *                    from an external rates file into a table
+      *                    instead of being hardcoded in WS-CONSTS.
+      *   04/08/2026  JY   Added a comma-delimited AR extract (item,
+      *                    net price, transport cost, class) for the
+      *                    downstream billing job.
+      *   04/15/2026  JY   Added a control-total trailer (records read,
+      *                    quantity, extended price) to output-file so
+      *                    a truncated input file gets caught before
+      *                    the report ships.
+      *   04/22/2026  JY   Added checkpoint/restart - progress snapshots
+      *                    to a restart file every N records, resumed
+      *                    automatically on the next run instead of
+      *                    reprocessing a large file from record one.
+      *                    Also fixed WS-EP-TOTAL/WS-NP-TOTAL/WS-TC-TOTAL
+      *                    never being initialized to zero, which the
+      *                    checkpoint work exposed.
+      *   04/29/2026  JY   Added a discount audit log - one row per
+      *                    Class A/F/B item showing the value tested,
+      *                    the cutoff, and pass/fail.
+      *   05/06/2026  JY   Added an on-demand inquiry mode (item-number
+      *                    range or product-class filter, passed in as
+      *                    a runtime parameter) so a one-off lookup
+      *                    doesn't have to page through a full run.
+      *                    Also corrected WS-CHECKPOINT-INTERVAL, which
+      *                    had been left at a test value of 3 instead
+      *                    of the intended 100.
+      *   05/13/2026  JY   Switched every SELECT from a hardcoded path
+      *                    to a DDNAME, so the new JCL job stream can
+      *                    allocate the sorted input, the item master
+      *                    and rate tables, and the run-date-qualified
+      *                    outputs without a recompile.
+      *   05/20/2026  JY   Moved the master lookup/price-variance check
+      *                    inside the inquiry-match gate in 100-process-
+      *                    file, so a filtered run's price-variance
+      *                    output is scoped the same way the discount-
+      *                    audit and AR-extract outputs already are.
+      *                    Guarded the non-discount-percent divide
+      *                    against a zero-match inquiry run. Replaced
+      *                    the SEARCH ALL master lookup with a plain
+      *                    SEARCH - the master extract was never
+      *                    actually guaranteed to arrive in item-number
+      *                    order. Gave every rates-file-loaded constant
+      *                    a safe built-in default and added a check
+      *                    that warns if the rates file is missing a
+      *                    row for a class code. Widened the item/
+      *                    discount/non-discount/exception counters
+      *                    (and their checkpoint-record mirrors) from
+      *                    999 to 5 digits for a large run, and added
+      *                    the inquiry parm to the checkpoint record so
+      *                    a restart with a different parm than the
+      *                    abended run is refused instead of mixing
+      *                    totals from two different filters.
+      *   05/27/2026  JY   Restored WS-LOW-QTY-TANS-CUTOFF's fallback
+      *                    value, which had drifted off the production
+      *                    figure. Widened several report display
+      *                    fields (discount audit value, control-total
+      *                    quantity, exception count) that were
+      *                    truncating against their now-wider source
+      *                    fields, and widened WS-PV-COUNT/WS-AUDIT-
+      *                    COUNT and their checkpoint mirrors to match.
+      *                    Added WS-AUDIT-COUNT to the checkpoint
+      *                    record - it was the one running counter not
+      *                    being saved and restored across a restart.
+      *                    Reworked checkpoint write/restart to match
+      *                    CKPTFILE's DISP=MOD allocation: each
+      *                    checkpoint is now appended with OPEN EXTEND
+      *                    and a restart scans to the last one written
+      *                    instead of assuming the file holds a single
+      *                    record, and a clean finish appends a
+      *                    completion marker rather than trying to
+      *                    reopen the file empty. Suppressed the
+      *                    control-total trailer on inquiry runs, since
+      *                    its records-read figure covers the whole
+      *                    file while its quantity/price figures cover
+      *                    only the matched records. Added a bounds
+      *                    check when loading the item master so a
+      *                    catalog over 500 items stops the run instead
+      *                    of overrunning the in-memory table.
+      *   06/03/2026  JY   Moved the inquiry-match check ahead of the
+      *                    edit in 100-process-file and made it
+      *                    unconditional, and gated the exception
+      *                    branch on it too - an inquiry run was still
+      *                    writing exceptions for bad records outside
+      *                    the requested item range/class. Widened
+      *                    WS-CLASSF-CUTOFF-CONST/WS-CLASSB-CUTOFF-
+      *                    CONST to match RT-CUTOFF's width, since a
+      *                    legitimate rates-file cutoff over 50 (Class
+      *                    F) or 9 (Class B) was truncating on the way
+      *                    into working storage and silently mispricing
+      *                    the discount test. Added the same 10-row
+      *                    bounds check to 075-load-rate-record that
+      *                    060-load-master-record already has, so an
+      *                    oversized or duplicated rates file stops the
+      *                    run instead of corrupting adjacent counters.
+      *                    Corrected the INQPARM override examples in
+      *                    A1ITMRUN.JCL, which had embedded quotes that
+      *                    would double up with the quoting A1ITMPRC
+      *                    already applies.
+      *****************************************************************
 
        environment division.
        configuration section.
-      *    
+      *
        input-output section.
        file-control.
       *
+      *    Assigned to DDNAMEs rather than a hardcoded path - the JCL
+      *    job stream supplies the actual dataset (GDG generation or
+      *    run-date-qualified) behind each one.
            select input-file
-               assign to "../../../data/A2.dat"
+               assign to INFILE
                organization is line sequential.
       *
            select output-file
-               assign to "../../../data/A2.out"
+               assign to OUTFILE
+               organization is line sequential.
+      *
+           select exception-file
+               assign to EXCFILE
+               organization is line sequential.
+      *
+           select item-master-file
+               assign to MSTRFILE
+               organization is line sequential.
+      *
+           select price-variance-file
+               assign to PVARFILE
+               organization is line sequential.
+      *
+           select discount-audit-file
+               assign to AUDITFL
+               organization is line sequential.
+      *
+           select rates-file
+               assign to RATEFILE
+               organization is line sequential.
+      *
+           select ar-extract-file
+               assign to AREXTFL
                organization is line sequential.
+      *
+           select restart-file
+               assign to CKPTFILE
+               organization is line sequential
+               file status is ws-restart-file-status.
 
        data division.
        file section.
@@ -35,7 +182,11 @@
          05 il-product-class           pic x(1).
          05 il-description             pic x(13).
          05 il-quantity                pic zz9.
+         05 il-quantity-x  redefines
+            il-quantity                pic x(3).
          05 il-unit-price              pic zzz9v99.
+         05 il-unit-price-x redefines
+            il-unit-price              pic x(6).
 
        fd output-file
            data record is output-line
@@ -43,6 +194,74 @@
 
        01 output-line pic x(108).
 
+       fd exception-file
+           data record is exception-line
+           record contains 60 characters.
+
+       01 exception-line pic x(60).
+
+      *    Master file of authoritative item descriptions and prices,
+      *    read once at start-up into the ws-master-table array.
+       fd item-master-file
+           data record is im-record
+           record contains 23 characters.
+
+       01 im-record.
+         05 im-item-number             pic x(4).
+         05 im-description             pic x(13).
+         05 im-unit-price              pic zzz9v99.
+
+       fd price-variance-file
+           data record is pv-line
+           record contains 60 characters.
+
+       01 pv-line pic x(60).
+
+      *    Per-item discount audit - one row for every Class A/F/B
+      *    item showing what value was tested against what cutoff,
+      *    so the pricing team can check the discount policy without
+      *    re-deriving it from the printed report.
+       fd discount-audit-file
+           data record is audit-line
+           record contains 60 characters.
+
+       01 audit-line pic x(60).
+
+      *    Discount and transportation rate table - one row per
+      *    product class plus a "*" row for the rules that are not
+      *    class-specific (the low-quantity transport break and the
+      *    flat fallback transport charge).
+       fd rates-file
+           data record is rt-record
+           record contains 15 characters.
+
+       01 rt-record.
+         05 rt-class-code              pic x(1).
+         05 rt-cutoff                  pic 999.
+         05 rt-discount-percent        pic 9v99.
+         05 rt-trans-percent           pic 9v999.
+         05 rt-flat-trans-amt          pic 99v99.
+
+      *    Delimited, one-row-per-item extract for the accounts
+      *    receivable job - not meant for a person to read.
+       fd ar-extract-file
+           data record is ar-line
+           record contains 28 characters.
+
+       01 ar-line pic x(28).
+
+      *    Checkpoint/restart snapshot - written every N records so a
+      *    large run can pick up where it left off after an abend
+      *    instead of reprocessing from record one.  CKPTFILE is
+      *    DISP=MOD, so each snapshot is appended rather than
+      *    overlaid; see ws-restart-record for how a restart finds
+      *    the most recent one.
+       fd restart-file
+           data record is restart-line
+           record contains 118 characters.
+
+       01 restart-line pic x(118).
+
 
        working-storage section.
 
@@ -119,6 +338,19 @@
          05 filler                     pic x(16) value spaces.
          05 ws-tc-total-view           pic $$$,$$$,$$9.99.
 
+       01 ws-class-subtotal-line.
+         05 filler                     pic x(1) value spaces.
+         05 filler                     pic x(6) value "CLASS ".
+         05 ws-cst-class               pic x(1).
+         05 filler                     pic x(3) value spaces.
+         05 filler                     pic x(9) value "SUBTOTAL:".
+         05 filler                     pic x(4) value spaces.
+         05 ws-cst-ep-view             pic z,zzz,zz9.99.
+         05 filler                     pic x(15) value spaces.
+         05 ws-cst-np-view             pic z,zzz,zz9.99.
+         05 filler                     pic x(17) value spaces.
+         05 ws-cst-tc-view             pic z,zzz,zz9.99.
+
        01 ws-non-discounted-summary.
          05 filler                     pic x(24)
                                        value "ITEMS WITHOUT DISCOUNT =".
@@ -126,6 +358,202 @@
          05 ws-non-discount-view       pic zz9.9.
          05 ws-symbol2                 pic x.
 
+       01 ws-exception-line.
+         05 we-item-number             pic x(4).
+         05 filler                     pic x(2) value spaces.
+         05 we-reason                  pic x(40).
+         05 filler                     pic x(14) value spaces.
+
+       01 ws-exception-heading.
+         05 filler                     pic x(4) value "ITEM".
+         05 filler                     pic x(2) value spaces.
+         05 filler                     pic x(6) value "REASON".
+
+       01 ws-exception-count-line.
+         05 filler pic x(27) value "EXCEPTION RECORDS WRITTEN =".
+         05 ws-exception-count-view    pic zzzz9.
+
+       01 ws-pv-line.
+         05 pv-item-number             pic x(4).
+         05 filler                     pic x(2) value spaces.
+         05 pv-master-price-view       pic zzz9.99.
+         05 filler                     pic x(2) value spaces.
+         05 pv-txn-price-view          pic zzz9.99.
+         05 filler                     pic x(2) value spaces.
+         05 pv-variance-view           pic +zzz9.99.
+         05 filler                     pic x(27) value spaces.
+
+       01 ws-pv-heading.
+         05 filler                     pic x(4) value "ITEM".
+         05 filler                     pic x(2) value spaces.
+         05 filler                     pic x(6) value "MASTER".
+         05 filler                     pic x(3) value spaces.
+         05 filler                     pic x(3) value "TXN".
+         05 filler                     pic x(4) value spaces.
+         05 filler                     pic x(8) value "VARIANCE".
+
+       01 ws-pv-count-line.
+         05 filler pic x(26) value "PRICE VARIANCES WRITTEN  =".
+         05 ws-pv-count-view           pic zz9.
+
+       01 ws-audit-line.
+         05 da-item-number             pic x(4).
+         05 filler                     pic x(2) value spaces.
+         05 da-class                   pic x(1).
+         05 filler                     pic x(6) value spaces.
+         05 da-value-view              pic z,zzz,zz9.99.
+         05 filler                     pic x(3) value spaces.
+         05 da-cutoff-view             pic zzz9.99.
+         05 filler                     pic x(4) value spaces.
+         05 da-result                  pic x(4).
+         05 filler                     pic x(16) value spaces.
+
+       01 ws-audit-heading.
+         05 filler                     pic x(4) value "ITEM".
+         05 filler                     pic x(2) value spaces.
+         05 filler                     pic x(5) value "CLASS".
+         05 filler                     pic x(2) value spaces.
+         05 filler                     pic x(5) value "VALUE".
+         05 filler                     pic x(5) value spaces.
+         05 filler                     pic x(6) value "CUTOFF".
+         05 filler                     pic x(4) value spaces.
+         05 filler                     pic x(6) value "RESULT".
+
+       01 ws-audit-count-line.
+         05 filler pic x(25) value "AUDIT RECORDS WRITTEN   =".
+         05 ws-audit-count-view        pic zz9.
+
+      *    Control-total trailer - lets operations match this run's
+      *    counts against a manually logged input control count before
+      *    the report is released.
+       01 ws-control-total-line.
+         05 filler pic x(20) value "*** CONTROL TOTALS ".
+         05 filler pic x(14) value "RECORDS READ =".
+         05 ws-cntl-records-view       pic zz,zz9.
+         05 filler pic x(3) value spaces.
+         05 filler pic x(10) value "QUANTITY =".
+         05 ws-cntl-quantity-view      pic z,zzz,zzz,zz9.
+         05 filler pic x(3) value spaces.
+         05 filler pic x(16) value "EXTENDED PRICE =".
+         05 ws-cntl-ep-view            pic $$$,$$$,$$9.99.
+         05 filler pic x(1) value "*".
+
+      *    Item master table - loaded once at start-up, searched for
+      *    every transaction record processed.
+       01 ws-master-counters.
+         05 ws-master-count            pic 9(4) value 0.
+         05 ws-pv-count                pic 9(5) value 0.
+         05 ws-audit-count             pic 9(5) value 0.
+
+       01 ws-master-table.
+         05 ws-master-entry            occurs 1 to 500 times
+                                        depending on ws-master-count
+                                        indexed by wm-idx.
+           10 wm-item-number           pic x(4).
+           10 wm-description           pic x(13).
+           10 wm-unit-price            pic 9(4)v99.
+
+       01 ws-master-work.
+         05 ws-master-eof-flag         pic x value "n".
+         05 ws-master-found-flag       pic x value "n".
+           88 ws-master-found          value "y".
+         05 ws-txn-unit-price          pic 9(4)v99.
+         05 ws-pv-variance             pic s9(4)v99.
+
+      *    Delimited extract record for the downstream accounts
+      *    receivable job - one row per processed detail line.
+       01 ws-ar-line.
+         05 ar-item-number             pic x(4).
+         05 filler                     pic x(1) value ",".
+         05 ar-net-price                pic zzzzzz9.99.
+         05 filler                     pic x(1) value ",".
+         05 ar-trans-cost               pic zzzzzz9.99.
+         05 filler                     pic x(1) value ",".
+         05 ar-product-class           pic x(1).
+
+       01 ws-rate-counters.
+         05 ws-rate-count              pic 99 value 0.
+
+       01 ws-rate-table.
+         05 ws-rate-entry              occurs 1 to 10 times
+                                        depending on ws-rate-count
+                                        indexed by wr-idx.
+           10 wr-class-code            pic x(1).
+           10 wr-cutoff                pic 999.
+           10 wr-discount-percent      pic 9v99.
+           10 wr-trans-percent         pic 9v999.
+           10 wr-flat-trans-amt        pic 99v99.
+
+       01 ws-rate-work.
+         05 ws-rate-eof-flag           pic x value "n".
+
+      *    Checkpoint/restart record - CKPTFILE is allocated DISP=MOD
+      *    so it survives an abend across job reruns, which on this
+      *    access method means every checkpoint this run writes is
+      *    appended rather than rewritten in place; 010-check-for-
+      *    restart scans to the last record in the file instead of
+      *    assuming there is only one.  rst-run-complete is written
+      *    "y" on a clean finish so a rerun after a completed cycle
+      *    starts fresh instead of resuming a finished run.  The
+      *    counters below are pic 9(5) rather than pic 999 - a file
+      *    large enough to need checkpointing is large enough to
+      *    carry more than 999 valid items.  The rst-inquiry-* fields
+      *    capture the filter the checkpointed run was using, so
+      *    015-resume-from-checkpoint can tell a restart apart from a
+      *    differently-filtered new run before trusting the totals
+      *    restored here.
+       01 ws-restart-record.
+         05 rst-records-read           pic 9(5).
+         05 rst-item-count             pic 9(5).
+         05 rst-discount-count         pic 9(5).
+         05 rst-non-discount-count     pic 9(5).
+         05 rst-exception-count        pic 9(5).
+         05 rst-pv-count               pic 9(5).
+         05 rst-audit-count            pic 9(5).
+         05 rst-cntl-quantity-total    pic 9(8).
+         05 rst-ep-total               pic 9(8)v99.
+         05 rst-np-total               pic 9(8)v99.
+         05 rst-tc-total               pic 9(8)v99.
+         05 rst-previous-class         pic x(1).
+         05 rst-class-ep-total         pic 9(8)v99.
+         05 rst-class-np-total         pic 9(8)v99.
+         05 rst-class-tc-total         pic 9(8)v99.
+         05 rst-inquiry-mode           pic x(1).
+         05 rst-inquiry-item-low       pic x(4).
+         05 rst-inquiry-item-high      pic x(4).
+         05 rst-inquiry-class          pic x(1).
+         05 rst-run-complete           pic x(1) value "n".
+         05 filler                     pic x(3) value spaces.
+
+       01 ws-restart-file-status       pic xx.
+
+       01 ws-restart-work.
+         05 ws-restart-flag            pic x value "n".
+           88 ws-restarting            value "y".
+         05 ws-restart-found-flag      pic x value "n".
+         05 ws-checkpoint-counter      pic 999 value 0.
+         05 ws-skip-counter            pic 9(5).
+         05 ws-restart-parm-flag       pic x value "n".
+           88 ws-restart-parm-mismatch value "y".
+
+      *    On-demand inquiry mode - set from a runtime parameter so
+      *    operations can pull one item, one item range, or one
+      *    product class without running the whole file.  Blank (the
+      *    default when no parameter is supplied) means a normal,
+      *    unfiltered production run.
+       01 ws-inquiry-parm             pic x(20).
+
+       01 ws-inquiry-work.
+         05 ws-inquiry-mode            pic x value spaces.
+           88 ws-full-run             value spaces.
+           88 ws-item-inquiry         value "I".
+           88 ws-class-inquiry        value "C".
+         05 ws-inquiry-item-low        pic x(4) value spaces.
+         05 ws-inquiry-item-high       pic x(4) value spaces.
+         05 ws-inquiry-class           pic x(1) value spaces.
+         05 ws-inquiry-match-flag      pic x value "y".
+           88 ws-inquiry-match        value "y".
+
        01 ws-calcs.
          05 ws-quantity                pic 999.
          05 ws-unit-price              pic 9(4)v99.
@@ -134,13 +562,30 @@
          05 ws-net-price               pic 9(7)v99.
          05 ws-trans-cost              pic 9(7)v99.
          05 ws-non-discount-percent    pic 999v999.
-         
+         05 ws-audit-value             pic 9(7)v99.
+         05 ws-audit-cutoff            pic 9(7)v99.
+         05 ws-audit-result            pic x(4).
+
+      *    Values marked "from rates file" below are no longer
+      *    literals - 048-apply-rates loads them from ws-rate-table
+      *    at start-up so operations can change a rate without a
+      *    recompile.  The rest are true constants of the pricing
+      *    policy and stay as literals.
+      *
+      *    Each "from rates file" field also carries a VALUE - the
+      *    pricing policy figure that was hardcoded here before req
+      *    003 - so a class row missing from the rates file leaves the
+      *    field at a known, correct-as-of-today value instead of
+      *    whatever working storage happens to contain.  085-apply-
+      *    rate-entry still overlays these the moment a matching row
+      *    is loaded, and 090-check-rates-loaded warns if any expected
+      *    class code never showed up.
        01 ws-consts.
          05 ws-percent-sign            pic x value "%".
          05 ws-discount-percent-const  pic 9v99 value 0.05.
          05 ws-classa-cutoff-const     pic 999 value 100.
-         05 ws-classf-cutoff-const     pic 99 value 50.
-         05 ws-classb-cutoff-const     pic 9 value 5.
+         05 ws-classf-cutoff-const     pic 999 value 050.
+         05 ws-classb-cutoff-const     pic 999 value 005.
          05 ws-default-discount-const  pic 9v99 value 0.00.
          05 ws-classa-trans-const      pic 9v999 value 0.125.
          05 ws-classd-trans-const      pic 9v999 value 0.085.
@@ -148,45 +593,136 @@
          05 ws-low-qty-trans-const     pic 9v999 value 0.065.
          05 ws-high-qty-trans-const    pic 9v9 value 0.0.
          05 ws-low-qty-tans-cutoff     pic 999 value 101.
-         05 ws-flat-trans-const        pic 99v99 value 45.
+         05 ws-flat-trans-const        pic 99v99 value 45.00.
+         05 ws-checkpoint-interval     pic 999 value 100.
+
+      *    Set as each class code is actually found in ws-rate-table,
+      *    so a missing or misspelled row can be flagged instead of
+      *    silently left at the default above.
+       01 ws-rate-found-flags.
+         05 ws-rate-found-a            pic x value "n".
+           88 ws-rate-found-a-yes     value "y".
+         05 ws-rate-found-b            pic x value "n".
+           88 ws-rate-found-b-yes     value "y".
+         05 ws-rate-found-d            pic x value "n".
+           88 ws-rate-found-d-yes     value "y".
+         05 ws-rate-found-f            pic x value "n".
+           88 ws-rate-found-f-yes     value "y".
+         05 ws-rate-found-star         pic x value "n".
+           88 ws-rate-found-star-yes  value "y".
 
        01 ws-totals-calc.
-         05 ws-ep-total                pic 9(8)v99.
-         05 ws-np-total                pic 9(8)v99.
-         05 ws-tc-total                pic 9(8)v99.
+         05 ws-ep-total                pic 9(8)v99 value 0.
+         05 ws-np-total                pic 9(8)v99 value 0.
+         05 ws-tc-total                pic 9(8)v99 value 0.
+         05 ws-cntl-quantity-total     pic 9(8) value 0.
+
+      *    Class break subtotals - the input is expected to arrive
+      *    sorted by product class (the upstream sort step handles
+      *    this); a change in class triggers 300-write-class-subtotal.
+       01 ws-class-totals-calc.
+         05 ws-previous-class          pic x value spaces.
+         05 ws-class-ep-total          pic 9(8)v99 value 0.
+         05 ws-class-np-total          pic 9(8)v99 value 0.
+         05 ws-class-tc-total          pic 9(8)v99 value 0.
 
        01 ws-counters.
-         05 ws-item-count              pic 999 value 0.
-         05 ws-discount-count          pic 999 value 0.
-         05 ws-non-discount-count      pic 999 value 0.
+         05 ws-item-count              pic 9(5) value 0.
+         05 ws-discount-count          pic 9(5) value 0.
+         05 ws-non-discount-count      pic 9(5) value 0.
+         05 ws-exception-count         pic 9(5) value 0.
+         05 ws-cntl-records-read       pic 9(5) value 0.
 
        01 ws-flags.
          05 ws-eof-flag                pic x value "n".
-       
+         05 ws-record-status           pic x value "V".
+           88 ws-valid-record          value "V".
+           88 ws-invalid-record        value "I".
+
+       01 ws-edit-fields.
+         05 ws-exception-reason        pic x(40).
+
        01 ws-empty-line                pic x(1) value spaces.
 
        procedure division.
       *
        000-main.
-      *  
+      *
+      *    Pick up an inquiry filter, if one was supplied, before we
+      *    decide what this run is going to look like.
+      *
+           perform 005-parse-parm.
+
+      *
+      *    See if a checkpoint from a prior, abended run is waiting to
+      *    be picked up before any file is opened for output.
+      *
+           perform 010-check-for-restart.
+
+      *    A checkpoint built under a different inquiry filter can't
+      *    be trusted - stop before any output file is opened rather
+      *    than mix old and new totals together.
+           if ws-restart-parm-mismatch
+               move 16 to return-code
+               goback
+           end-if.
+
       * Open files
       *
+           if ws-restarting
+               open extend output-file
+               open extend exception-file
+               open extend price-variance-file
+               open extend ar-extract-file
+               open extend discount-audit-file
+           else
+               open output output-file
+               open output exception-file
+               open output price-variance-file
+               open output ar-extract-file
+               open output discount-audit-file
+           end-if.
+
            open input input-file.
-           open output output-file.
 
-      *Write the report and column headings
+      *    Load the item master into the in-memory table before any
+      *    transaction is processed.
+           perform 050-load-item-master.
 
-           write output-line from ws-report-heading
-             after advancing 1 line.
+      *    Load the discount/transportation rate table and apply it
+      *    over the working constants used by 200-price-item.
+           perform 070-load-rates-table.
+           perform 080-apply-rates.
+           perform 090-check-rates-loaded.
 
-           write output-line from ws-column-heading-1
-             after advancing 3 line.
+      *    On a fresh run write the report and column headings; on a
+      *    restart they're already sitting in the files from the run
+      *    that abended.
+           if not ws-restarting
+               write output-line from ws-report-heading
+                 after advancing 1 line
+
+               write output-line from ws-column-heading-1
+                 after advancing 3 line
+
+               write output-line from ws-column-heading-2
+                 after advancing 1 line
+
+               write output-line from ws-empty-line
+                 after advancing 2 line
+
+               write exception-line from ws-exception-heading
+
+               write pv-line from ws-pv-heading
 
-           write output-line from ws-column-heading-2
-             after advancing 1 line.
+               write audit-line from ws-audit-heading
+           end-if.
 
-           write output-line from ws-empty-line
-             after advancing 2 line.
+      *    On a restart, re-read (and discard) the records that were
+      *    already posted before the checkpoint was taken.
+           if ws-restarting
+               perform 020-skip-processed-records
+           end-if.
 
       *
       * Initial read of input file
@@ -198,7 +734,13 @@
       *    Process each input record and read in next record
       *
            perform 100-process-file
-             until ws-eof-flag equals "y".
+             until ws-eof-flag = "y".
+
+      *    Flush the last product class's subtotal, if any items
+      *    were actually processed.
+           if ws-previous-class not = spaces then
+               perform 300-write-class-subtotal
+           end-if.
 
       *    Summary report calculation and output
       *
@@ -216,57 +758,588 @@
              from ws-item-count
              giving ws-non-discount-count.
 
-           divide ws-non-discount-count
-             by ws-item-count
-             giving ws-non-discount-percent rounded.
+      *    An inquiry that matches nothing this cycle is a normal,
+      *    expected outcome, not a broken run - guard the divide so a
+      *    zero-match run reports 0% instead of abending the job.
+           if ws-item-count > 0
+               divide ws-non-discount-count
+                 by ws-item-count
+                 giving ws-non-discount-percent rounded
 
-           multiply ws-non-discount-percent
-             by 100
-             giving ws-non-discount-view.
+               multiply ws-non-discount-percent
+                 by 100
+                 giving ws-non-discount-view
+           else
+               move 0 to ws-non-discount-view
+           end-if.
 
            move ws-percent-sign        to ws-symbol2.
 
            write output-line from ws-non-discounted-summary
              after advancing 2 lines.
 
+      *    Exception count summary
+      *
+           move ws-exception-count     to ws-exception-count-view.
+
+           write output-line from ws-exception-count-line
+             after advancing 2 lines.
+
+      *    Price variance count summary
+      *
+           move ws-pv-count            to ws-pv-count-view.
+
+           write pv-line from ws-pv-count-line.
+
+      *    Discount audit count summary
+      *
+           move ws-audit-count         to ws-audit-count-view.
+
+           write audit-line from ws-audit-count-line.
+
+      *    Control-total trailer - written alongside output-file so
+      *    operations can verify the whole input file was read.
+      *    Suppressed on an inquiry run: ws-cntl-records-read counts
+      *    every record scanned, but the quantity/extended-price
+      *    totals above it cover only the records the inquiry filter
+      *    matched, so the two figures on this line would not be
+      *    reconcilable against each other the way this trailer is
+      *    meant to be read.
+           if ws-full-run
+               move ws-cntl-records-read   to ws-cntl-records-view
+               move ws-cntl-quantity-total to ws-cntl-quantity-view
+               move ws-ep-total            to ws-cntl-ep-view
+
+               write output-line from ws-control-total-line
+                 after advancing 2 lines
+           end-if.
+
+      *    The run completed cleanly - append a completion marker so
+      *    010-check-for-restart knows the last checkpoint in the
+      *    file (CKPTFILE is DISP=MOD, so this cannot rewrite the
+      *    file to empty) does not need to be resumed.
+           perform 405-build-checkpoint-record.
+           move "y" to rst-run-complete.
+           perform 410-append-checkpoint-record.
+
       *
       *  Close files and end program
       *
            close input-file
-             output-file.
+             output-file
+             exception-file
+             price-variance-file
+             ar-extract-file
+             discount-audit-file.
       *
            goback.
 
+       005-parse-parm.
+
+      *    The inquiry parameter comes in as a single 20-character
+      *    string (JCL PARM= on the EXEC statement, or the one
+      *    command-line argument when run outside the scheduler):
+      *      position 1     "I" = item-range inquiry
+      *                     "C" = product-class inquiry
+      *                     space = normal full run (the default)
+      *      positions 2-5  low item number   (mode "I" only)
+      *      positions 6-9  high item number  (mode "I" only)
+      *      position 2     product class     (mode "C" only)
+           accept ws-inquiry-parm from command-line.
+
+           if ws-inquiry-parm (1:1) = "I"
+               move "I"                     to ws-inquiry-mode
+               move ws-inquiry-parm (2:4)   to ws-inquiry-item-low
+               move ws-inquiry-parm (6:4)   to ws-inquiry-item-high
+           else
+               if ws-inquiry-parm (1:1) = "C"
+                   move "C"                 to ws-inquiry-mode
+                   move ws-inquiry-parm (2:1) to ws-inquiry-class
+               end-if
+           end-if.
+
+       010-check-for-restart.
+
+      *    A checkpoint from a prior run that didn't reach completion
+      *    means we pick up from there instead of record one.  CKPT-
+      *    FILE is DISP=MOD, so every checkpoint this run or an
+      *    earlier one wrote is appended - scan to the last record in
+      *    the file rather than assume there is only one.
+           move "n"                     to ws-restart-flag.
+           move "n"                     to ws-restart-found-flag.
+
+           open input restart-file.
+
+           if ws-restart-file-status = "00"
+               perform 011-read-next-checkpoint
+                 until ws-restart-file-status not = "00"
+               close restart-file
+           end-if.
+
+           if ws-restart-found-flag = "y"
+              and rst-run-complete not = "y"
+               set ws-restarting to true
+               perform 015-resume-from-checkpoint
+           end-if.
+
+       011-read-next-checkpoint.
+
+           read restart-file into ws-restart-record.
+
+           if ws-restart-file-status = "00"
+               move "y" to ws-restart-found-flag
+           end-if.
+
+       015-resume-from-checkpoint.
+
+      *    005-parse-parm has already set ws-inquiry-* from this run's
+      *    own parameter - compare it against what the checkpointed
+      *    run was using before trusting totals built under a filter
+      *    that may no longer be the one in effect.
+           if rst-inquiry-mode      not = ws-inquiry-mode
+              or rst-inquiry-item-low  not = ws-inquiry-item-low
+              or rst-inquiry-item-high not = ws-inquiry-item-high
+              or rst-inquiry-class     not = ws-inquiry-class
+               display "A1-ITEMLIST: RESTART REFUSED - PARM DOES"
+               display "NOT MATCH THE CHECKPOINTED RUN"
+               set ws-restart-parm-mismatch to true
+           else
+               move rst-records-read        to ws-cntl-records-read
+               move rst-item-count          to ws-item-count
+               move rst-discount-count      to ws-discount-count
+               move rst-non-discount-count  to ws-non-discount-count
+               move rst-exception-count     to ws-exception-count
+               move rst-pv-count            to ws-pv-count
+               move rst-audit-count         to ws-audit-count
+               move rst-cntl-quantity-total to ws-cntl-quantity-total
+               move rst-ep-total            to ws-ep-total
+               move rst-np-total            to ws-np-total
+               move rst-tc-total            to ws-tc-total
+               move rst-previous-class      to ws-previous-class
+               move rst-class-ep-total      to ws-class-ep-total
+               move rst-class-np-total      to ws-class-np-total
+               move rst-class-tc-total      to ws-class-tc-total
+           end-if.
+
+       020-skip-processed-records.
+
+           perform 025-skip-one-record
+             varying ws-skip-counter from 1 by 1
+             until ws-skip-counter > rst-records-read.
+
+       025-skip-one-record.
+
+           read input-file
+               at end
+               move "y" to ws-eof-flag.
+
+       400-write-checkpoint.
+
+           move "n"                     to rst-run-complete.
+           perform 405-build-checkpoint-record.
+           perform 410-append-checkpoint-record.
+
+       405-build-checkpoint-record.
+
+      *    Snapshot everything 015-resume-from-checkpoint would need
+      *    to put the run back together after an abend.
+           move ws-cntl-records-read    to rst-records-read.
+           move ws-item-count           to rst-item-count.
+           move ws-discount-count       to rst-discount-count.
+           move ws-non-discount-count   to rst-non-discount-count.
+           move ws-exception-count      to rst-exception-count.
+           move ws-pv-count             to rst-pv-count.
+           move ws-audit-count          to rst-audit-count.
+           move ws-cntl-quantity-total  to rst-cntl-quantity-total.
+           move ws-ep-total             to rst-ep-total.
+           move ws-np-total             to rst-np-total.
+           move ws-tc-total             to rst-tc-total.
+           move ws-previous-class       to rst-previous-class.
+           move ws-class-ep-total       to rst-class-ep-total.
+           move ws-class-np-total       to rst-class-np-total.
+           move ws-class-tc-total       to rst-class-tc-total.
+           move ws-inquiry-mode         to rst-inquiry-mode.
+           move ws-inquiry-item-low     to rst-inquiry-item-low.
+           move ws-inquiry-item-high    to rst-inquiry-item-high.
+           move ws-inquiry-class        to rst-inquiry-class.
+
+       410-append-checkpoint-record.
+
+      *    CKPTFILE is DISP=MOD so the access method positions each
+      *    open at end-of-data - OPEN EXTEND appends this snapshot
+      *    after any earlier ones; 010-check-for-restart scans to the
+      *    last record written rather than assuming there is only
+      *    one.  OPEN EXTEND fails if the file has never been written
+      *    yet (the very first checkpoint of a brand-new run), so
+      *    fall back to OPEN OUTPUT to create it in that case.
+           open extend restart-file.
+           if ws-restart-file-status not = "00"
+               open output restart-file
+           end-if.
+           write restart-line from ws-restart-record.
+           close restart-file.
+
+       050-load-item-master.
+
+      *    Read the master file sequentially into the in-memory table
+      *    - 160-lookup-master does a linear search over it, so no
+      *    particular item number order is required.
+           open input item-master-file.
+
+           read item-master-file
+               at end
+               move "y" to ws-master-eof-flag.
+
+           perform 060-load-master-record
+             until ws-master-eof-flag = "y".
+
+           close item-master-file.
+
+       060-load-master-record.
+
+           if ws-master-count = 500
+               display "A1-ITEMLIST: ITEM MASTER EXCEEDS 500 ROWS -"
+               display "TABLE CAPACITY REACHED, RUN TERMINATED"
+               close item-master-file
+                 input-file
+                 output-file
+                 exception-file
+                 price-variance-file
+                 ar-extract-file
+                 discount-audit-file
+               move 16 to return-code
+               goback
+           end-if.
+
+           add 1 to ws-master-count.
+
+           move im-item-number
+             to wm-item-number (ws-master-count).
+           move im-description
+             to wm-description (ws-master-count).
+           move im-unit-price
+             to wm-unit-price (ws-master-count).
+
+           read item-master-file
+               at end
+               move "y" to ws-master-eof-flag.
+
+       070-load-rates-table.
+
+           open input rates-file.
+
+           read rates-file
+               at end
+               move "y" to ws-rate-eof-flag.
+
+           perform 075-load-rate-record
+             until ws-rate-eof-flag = "y".
+
+           close rates-file.
+
+       075-load-rate-record.
+
+           if ws-rate-count = 10
+               display "A1-ITEMLIST: RATES FILE EXCEEDS 10 ROWS -"
+               display "TABLE CAPACITY REACHED, RUN TERMINATED"
+               close rates-file
+                 input-file
+                 output-file
+                 exception-file
+                 price-variance-file
+                 ar-extract-file
+                 discount-audit-file
+               move 16 to return-code
+               goback
+           end-if.
+
+           add 1 to ws-rate-count.
+
+           move rt-class-code
+             to wr-class-code (ws-rate-count).
+           move rt-cutoff
+             to wr-cutoff (ws-rate-count).
+           move rt-discount-percent
+             to wr-discount-percent (ws-rate-count).
+           move rt-trans-percent
+             to wr-trans-percent (ws-rate-count).
+           move rt-flat-trans-amt
+             to wr-flat-trans-amt (ws-rate-count).
+
+           read rates-file
+               at end
+               move "y" to ws-rate-eof-flag.
+
+       080-apply-rates.
+
+           perform 085-apply-rate-entry
+             varying wr-idx from 1 by 1
+             until wr-idx > ws-rate-count.
+
+       085-apply-rate-entry.
+
+           evaluate wr-class-code (wr-idx)
+               when "A"
+                   move wr-cutoff (wr-idx)
+                     to ws-classa-cutoff-const
+                   move wr-trans-percent (wr-idx)
+                     to ws-classa-trans-const
+                   move "y"              to ws-rate-found-a
+               when "B"
+                   move wr-cutoff (wr-idx)
+                     to ws-classb-cutoff-const
+                   move "y"              to ws-rate-found-b
+               when "D"
+                   move wr-trans-percent (wr-idx)
+                     to ws-classd-trans-const
+                   move "y"              to ws-rate-found-d
+               when "F"
+                   move wr-cutoff (wr-idx)
+                     to ws-classf-cutoff-const
+                   move wr-trans-percent (wr-idx)
+                     to ws-classf-trans-const
+                   move "y"              to ws-rate-found-f
+               when "*"
+                   move wr-discount-percent (wr-idx)
+                     to ws-discount-percent-const
+                   move wr-cutoff (wr-idx)
+                     to ws-low-qty-tans-cutoff
+                   move wr-trans-percent (wr-idx)
+                     to ws-low-qty-trans-const
+                   move wr-flat-trans-amt (wr-idx)
+                     to ws-flat-trans-const
+                   move "y"              to ws-rate-found-star
+               when other
+                   continue
+           end-evaluate.
+
+       090-check-rates-loaded.
+
+      *    A class code that never showed up in the rates file leaves
+      *    its constants at the built-in default above - that is safe
+      *    enough to keep the run going, but operations needs to know
+      *    the file didn't say what they thought it said.
+           if not ws-rate-found-a-yes
+               display "A1-ITEMLIST: NO CLASS A ROW IN RATES FILE"
+           end-if.
+
+           if not ws-rate-found-b-yes
+               display "A1-ITEMLIST: NO CLASS B ROW IN RATES FILE"
+           end-if.
+
+           if not ws-rate-found-d-yes
+               display "A1-ITEMLIST: NO CLASS D ROW IN RATES FILE"
+           end-if.
+
+           if not ws-rate-found-f-yes
+               display "A1-ITEMLIST: NO CLASS F ROW IN RATES FILE"
+           end-if.
+
+           if not ws-rate-found-star-yes
+               display "A1-ITEMLIST: NO '*' ROW IN RATES FILE"
+           end-if.
+
        100-process-file.
 
       *   Clear the detail line
       *
            move spaces                 to ws-detail-line.
 
-      *    Add one to items count
-           add 1 to ws-item-count.
+      *    Bring over the keys used for edit checking and exception
+      *    reporting before we decide whether this record is usable.
+           move il-item-number          to ws-item-number.
+           move il-product-class        to ws-product-class.
+
+           add 1                        to ws-cntl-records-read.
+
+      *    The inquiry filter is checked unconditionally, before the
+      *    validity check, so every downstream output this run
+      *    produces - exceptions included - stays scoped to what an
+      *    inquiry actually asked for, not just the outputs built from
+      *    a valid record.
+           perform 230-check-inquiry-match.
+
+           perform 150-edit-input-record.
+
+      *    The master lookup/price-variance check stays scoped to the
+      *    records the inquiry actually asked for, the same as the
+      *    discount-audit and AR-extract outputs already are.
+           if ws-valid-record and ws-inquiry-match then
+               perform 160-lookup-master
+           end-if.
+
+           if ws-valid-record and ws-inquiry-match then
+               perform 250-check-class-break
+               add 1 to ws-item-count
+               perform 200-price-item
+           end-if.
+
+           if not ws-valid-record and ws-inquiry-match then
+               add 1 to ws-exception-count
+               perform 190-write-exception
+           end-if.
+
+      *    Snapshot progress to the restart file every N records so a
+      *    rerun after an abend can resume instead of starting over.
+           add 1 to ws-checkpoint-counter.
+           if ws-checkpoint-counter >= ws-checkpoint-interval
+               perform 400-write-checkpoint
+               move 0 to ws-checkpoint-counter
+           end-if.
+
+      *
+      *   Read next input record for the next iteration of perform loop
+      *
+           read input-file
+               at end
+               move "y" to ws-eof-flag.
+      *
+       150-edit-input-record.
+
+      *    Every record starts out presumed good; the checks below
+      *    knock it over to invalid and record why.
+           set ws-valid-record to true.
+           move spaces                  to ws-exception-reason.
+
+           if il-quantity-x is not numeric then
+               set ws-invalid-record to true
+               move "NON-NUMERIC QUANTITY" to ws-exception-reason
+           end-if.
+
+           if ws-valid-record
+              and il-unit-price-x is not numeric then
+               set ws-invalid-record to true
+               move "NON-NUMERIC UNIT PRICE" to ws-exception-reason
+           end-if.
+
+           if ws-valid-record
+              and ws-product-class not = "A"
+              and ws-product-class not = "B"
+              and ws-product-class not = "D"
+              and ws-product-class not = "F" then
+               set ws-invalid-record to true
+               move "UNRECOGNIZED PRODUCT CLASS" to ws-exception-reason
+           end-if.
+
+       190-write-exception.
+
+           move spaces                  to ws-exception-line.
+           move il-item-number          to we-item-number.
+           move ws-exception-reason     to we-reason.
+
+           write exception-line from ws-exception-line.
+
+       160-lookup-master.
+
+      *    The master, not the transaction, is the authoritative
+      *    source for description and unit price.
+           move "n"                     to ws-master-found-flag.
+
+           set wm-idx to 1.
+
+           search ws-master-entry
+               at end
+                   set ws-invalid-record to true
+                   move "ITEM NOT ON MASTER FILE" to ws-exception-reason
+               when wm-item-number (wm-idx) = ws-item-number
+                   move "y"              to ws-master-found-flag
+                   move wm-description (wm-idx) to ws-description
+                   move wm-unit-price (wm-idx)   to ws-unit-price
+           end-search.
+
+           if ws-master-found then
+               move il-unit-price        to ws-txn-unit-price
+
+               if ws-txn-unit-price not = wm-unit-price (wm-idx) then
+                   compute ws-pv-variance =
+                     ws-txn-unit-price - wm-unit-price (wm-idx)
+                   perform 165-write-price-variance
+               end-if
+           end-if.
+
+       165-write-price-variance.
+
+           move spaces                  to ws-pv-line.
+           move ws-item-number          to pv-item-number.
+           move wm-unit-price (wm-idx)  to pv-master-price-view.
+           move ws-txn-unit-price       to pv-txn-price-view.
+           move ws-pv-variance          to pv-variance-view.
+
+           write pv-line from ws-pv-line.
+
+           add 1 to ws-pv-count.
+
+       230-check-inquiry-match.
+
+      *    A full run (no parameter supplied) matches everything; an
+      *    inquiry run only lets through the item range or product
+      *    class asked for.
+           move "y"                     to ws-inquiry-match-flag.
+
+           if ws-item-inquiry
+              and (ws-item-number < ws-inquiry-item-low
+               or  ws-item-number > ws-inquiry-item-high)
+               move "n"                 to ws-inquiry-match-flag
+           end-if.
+
+           if ws-class-inquiry
+              and ws-product-class not = ws-inquiry-class
+               move "n"                 to ws-inquiry-match-flag
+           end-if.
+
+       250-check-class-break.
+
+      *    A change of product class (input is sorted by class) closes
+      *    out the prior class with a subtotal line.
+           if ws-previous-class not = spaces
+              and ws-previous-class not = ws-product-class then
+               perform 300-write-class-subtotal
+           end-if.
+
+           move ws-product-class        to ws-previous-class.
+
+       300-write-class-subtotal.
+
+           move ws-previous-class       to ws-cst-class.
+           move ws-class-ep-total       to ws-cst-ep-view.
+           move ws-class-np-total       to ws-cst-np-view.
+           move ws-class-tc-total       to ws-cst-tc-view.
+
+           write output-line from ws-class-subtotal-line
+             after advancing 2 lines.
+
+           move 0                       to ws-class-ep-total.
+           move 0                       to ws-class-np-total.
+           move 0                       to ws-class-tc-total.
+
+       200-price-item.
 
       *    Calculate the extended price
-           move il-unit-price          to ws-unit-price.
            move il-quantity            to ws-quantity.
 
+           add ws-quantity              to ws-cntl-quantity-total.
+
            multiply ws-unit-price
              by ws-quantity
              giving ws-extended-price rounded.
 
            add ws-extended-price
              to ws-ep-total.
+
+           add ws-extended-price
+             to ws-class-ep-total.
       *
       *    Calculate the discounted prices
       *
-           move il-product-class       to ws-product-class.
-
            move ws-default-discount-const to
              ws-discounted-price.
 
       *    Class A discount calculations
            if ws-product-class = "A" then
 
+               move ws-extended-price    to ws-audit-value
+               move ws-classa-cutoff-const to ws-audit-cutoff
+
                if ws-extended-price > ws-classa-cutoff-const then
 
                    multiply ws-extended-price
@@ -274,13 +1347,21 @@
                      giving ws-discounted-price rounded
 
                    add 1 to ws-discount-count
+                   move "PASS"           to ws-audit-result
 
+               else
+                   move "FAIL"           to ws-audit-result
                end-if
+
+               perform 220-write-discount-audit
            end-if.
 
       *    Class F discount calculations.
            if ws-product-class = "F" then
 
+               move ws-extended-price    to ws-audit-value
+               move ws-classf-cutoff-const to ws-audit-cutoff
+
               if ws-extended-price > ws-classf-cutoff-const then
 
                    multiply ws-extended-price
@@ -288,13 +1369,21 @@
                      giving ws-discounted-price rounded
 
                    add 1 to ws-discount-count
+                   move "PASS"           to ws-audit-result
 
+               else
+                   move "FAIL"           to ws-audit-result
                end-if
+
+               perform 220-write-discount-audit
            end-if.
 
       *    Class B discount calculations
            if ws-product-class = "B" then
 
+               move ws-quantity          to ws-audit-value
+               move ws-classb-cutoff-const to ws-audit-cutoff
+
                if ws-quantity > ws-classb-cutoff-const then
 
                    multiply ws-extended-price
@@ -302,8 +1391,13 @@
                      giving ws-discounted-price rounded
 
                    add 1 to ws-discount-count
+                   move "PASS"           to ws-audit-result
 
+               else
+                   move "FAIL"           to ws-audit-result
                end-if
+
+               perform 220-write-discount-audit
            end-if.
 
       *
@@ -315,6 +1409,9 @@
 
            add ws-net-price
              to ws-np-total.
+
+           add ws-net-price
+             to ws-class-np-total.
       *
       *    Determining the transport percentage and calculation
       *
@@ -377,13 +1474,15 @@
            add ws-trans-cost
              to ws-tc-total.
 
+           add ws-trans-cost
+             to ws-class-tc-total.
+
       *
-      *   Move input data to detail line and write to output file
+      *   Move calculated data to detail line and write to output file
+      *   (ws-description and ws-unit-price were already supplied by
+      *   the item master in 160-lookup-master)
 
-           move il-item-number         to ws-item-number.
-           move il-description         to ws-description.
            move ws-quantity            to ws-quantity-view.
-           move il-unit-price          to ws-unit-price-view.
            move ws-unit-price          to ws-unit-price-view.
            move ws-extended-price      to ws-extended-price-view.
            move ws-discounted-price    to ws-discounted-price-view.
@@ -394,11 +1493,28 @@
       *
            write output-line from ws-detail-line
              after advancing 2 lines.
-      *
-      *   Read next input record for the next iteration of perform loop
-      *
-           read input-file
-               at end
-               move "y" to ws-eof-flag.
-      *
-       end program A1-ItemList.
\ No newline at end of file
+
+           perform 210-write-ar-extract.
+
+       210-write-ar-extract.
+
+           move ws-item-number          to ar-item-number.
+           move ws-net-price            to ar-net-price.
+           move ws-trans-cost           to ar-trans-cost.
+           move ws-product-class        to ar-product-class.
+
+           write ar-line from ws-ar-line.
+
+       220-write-discount-audit.
+
+           move ws-item-number          to da-item-number.
+           move ws-product-class        to da-class.
+           move ws-audit-value          to da-value-view.
+           move ws-audit-cutoff         to da-cutoff-view.
+           move ws-audit-result         to da-result.
+
+           write audit-line from ws-audit-line.
+
+           add 1 to ws-audit-count.
+
+       end program A1-ItemList.
